@@ -0,0 +1,35 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      REJREC                                       *
+000400*    PURPOSE        REJECT-REPORT OUTPUT RECORD FOR HELLO123     *
+000500*                   ONE LINE PER STUDENT REJECTED BY THE          *
+000600*                   PARA2 'ERROR' OR PARA4 'ERROR34' PATHS        *
+000700*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------------------------------------------- *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09/08/26   JRT   ORIGINAL                                   *
+001210*    09/08/26   JRT   WIDENED REJ-BRANCH-CODE FROM X(08) TO       *
+001220*                     X(12) SO IT NO LONGER TRUNCATES THE         *
+001230*                     XXXX-PARAn PARAGRAPH NAME IT IS FED FROM;   *
+001240*                     SHRANK THE TRAILING FILLER BY 4 BYTES TO    *
+001250*                     HOLD THE RECORD AT 86 BYTES                 *
+001300*                                                                *
+001400*****************************************************************
+001500 01  REJ-REPORT-LINE.
+001600     05  REJ-STUDENT-ID                   PIC X(04).
+001700     05  FILLER                           PIC X(01)  VALUE SPACE.
+001800     05  REJ-BRANCH-CODE                  PIC X(12).
+001900     05  FILLER                           PIC X(01)  VALUE SPACE.
+002000     05  REJ-FIELD-1-LABEL                PIC X(12).
+002100     05  REJ-FIELD-1-VALUE                PIC 9(03).
+002200     05  FILLER                           PIC X(01)  VALUE SPACE.
+002300     05  REJ-FIELD-2-LABEL                PIC X(12).
+002400     05  REJ-FIELD-2-VALUE                PIC 9(03).
+002500     05  FILLER                           PIC X(01)  VALUE SPACE.
+002600     05  REJ-FIELD-3-LABEL                PIC X(12).
+002700     05  REJ-FIELD-3-VALUE                PIC 9(03).
+002800     05  FILLER                           PIC X(01)  VALUE SPACE.
+002900     05  REJ-FIELD-4-LABEL                PIC X(12).
+003000     05  REJ-FIELD-4-VALUE                PIC 9(03).
+003100     05  FILLER                           PIC X(05)  VALUE SPACES.
