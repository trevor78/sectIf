@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      AUDREC                                       *
+000400*    PURPOSE        AUDIT-LOG OUTPUT RECORD FOR HELLO123         *
+000500*                   ONE LINE PER BRANCH DECISION MADE FOR A       *
+000600*                   STUDENT (XXXX-PARA1 THROUGH XXXX-PARA5)       *
+000700*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------------------------------------------- *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09/08/26   JRT   ORIGINAL                                   *
+001300*                                                                *
+001400*****************************************************************
+001500 01  AUD-LOG-LINE.
+001600     05  AUD-STUDENT-ID                   PIC X(04).
+001700     05  FILLER                           PIC X(01)  VALUE SPACE.
+001800     05  AUD-RUN-DATE                     PIC 9(08).
+001900     05  FILLER                           PIC X(01)  VALUE SPACE.
+002000     05  AUD-RUN-TIME                     PIC 9(08).
+002100     05  FILLER                           PIC X(01)  VALUE SPACE.
+002200     05  AUD-PARAGRAPH-FIRED              PIC X(12).
+002300     05  FILLER                           PIC X(01)  VALUE SPACE.
+002400     05  AUD-OUTCOME-CODE                 PIC X(08).
+002500     05  FILLER                           PIC X(18)  VALUE SPACES.
