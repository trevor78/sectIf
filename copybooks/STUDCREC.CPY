@@ -0,0 +1,45 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      STUDCREC                                     *
+000400*    PURPOSE        STUDENT MASTER RECORD LAYOUT                 *
+000500*                   SHARED BY HELLO123 AND STUMAINT              *
+000600*                                                                *
+000700*    RECORD KEY     SM-STUDENT-ID                                *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------------------------------------------- *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09/08/26   JRT   ORIGINAL - REPLACES PHANTOM WS-NUM4-16     *
+001300*                     WORKING-STORAGE ENTRIES WITH NAMED,         *
+001400*                     DOCUMENTED STUDENT DATA ELEMENTS            *
+001500*                                                                *
+001600*****************************************************************
+001700 01  SM-STUDENT-MASTER-RECORD.
+001800     05  SM-STUDENT-ID                   PIC X(04).
+001900     05  SM-STUDENT-NAME                 PIC X(30).
+002000*        ---------------------------------------------------
+002100*        PRIMARY ELIGIBILITY WINDOW  (FORMERLY WS-NUM1-6)
+002200*        ---------------------------------------------------
+002300     05  SM-ATTENDANCE-DAYS              PIC 9(03).
+002400     05  SM-ATTENDANCE-DAYS-REQD         PIC 9(03).
+002500     05  SM-ATTENDANCE-WAIVER-CD         PIC 9(03).
+002600     05  SM-CREDIT-HOURS-REQD            PIC 9(03).
+002700     05  SM-GPA-COMPONENT-A              PIC 9(03).
+002800     05  SM-GPA-COMPONENT-B              PIC 9(03).
+002900*        ---------------------------------------------------
+003000*        SUPPORTING ACADEMIC DATA    (FORMERLY WS-NUM7-12)
+003100*        ---------------------------------------------------
+003200     05  SM-CREDIT-HOURS-EARNED          PIC 9(03).
+003300     05  SM-CREDIT-HOURS-CUM             PIC 9(03).
+003400     05  SM-GPA-TERM                     PIC 9(03).
+003500     05  SM-GPA-CUM                      PIC 9(03).
+003600     05  SM-PROBATION-FLAG               PIC 9(03).
+003700     05  SM-HOLD-FLAG                    PIC 9(03).
+003800*        ---------------------------------------------------
+003900*        SECONDARY ELIGIBILITY WINDOW (FORMERLY WS-NUM13-16)
+004000*        ---------------------------------------------------
+004100     05  SM-SEC-ATTENDANCE-DAYS          PIC 9(03).
+004200     05  SM-SEC-ATTENDANCE-DAYS-REQD     PIC 9(03).
+004300     05  SM-SEC-GPA-COMPONENT-A          PIC 9(03).
+004400     05  SM-SEC-GPA-COMPONENT-B          PIC 9(03).
+004500     05  SM-FILLER-01                    PIC X(10).
