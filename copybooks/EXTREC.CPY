@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      EXTREC                                       *
+000400*    PURPOSE        DOWNSTREAM EXTRACT RECORD FOR HELLO123       *
+000500*                   ONE FIXED-FORMAT LINE PER STUDENT OUTCOME     *
+000600*                   FOR PICKUP BY FINANCIAL AID / ADVISING /      *
+000700*                   OTHER DOWNSTREAM SYSTEMS                      *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------------------------------------------- *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09/08/26   JRT   ORIGINAL                                   *
+001300*                                                                *
+001400*****************************************************************
+001500 01  EXT-STUDENT-OUTCOME-RECORD.
+001600     05  EXT-STUDENT-ID                   PIC X(04).
+001700     05  EXT-OUTCOME-CODE                 PIC X(08).
+001800*            VALUES:  CLEAN     PASSED PARA1/PARA3, NO REJECTS
+001900*                     ERROR     REJECTED VIA XXXX-PARA2
+002000*                     ERROR34   REJECTED VIA XXXX-PARA4
+002100     05  EXT-DECISION-DATE                PIC 9(08).
+002200     05  FILLER                           PIC X(20)  VALUE SPACES.
