@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      TOTREC                                       *
+000400*    PURPOSE        CONTROL-TOTALS / RECONCILIATION REPORT       *
+000500*                   RECORD FOR HELLO123 END-OF-RUN SUMMARY        *
+000600*                                                                *
+000800*    MODIFICATION HISTORY                                        *
+000900*    ----------------------------------------------------------- *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    09/08/26   JRT   ORIGINAL                                   *
+001200*                                                                *
+001300*****************************************************************
+001500 01  TOT-COUNTERS.
+001600     05  TOT-RECORDS-READ                 PIC 9(07)  VALUE ZERO.
+001700     05  TOT-RECORDS-CLEAN                PIC 9(07)  VALUE ZERO.
+001800     05  TOT-RECORDS-ERROR                PIC 9(07)  VALUE ZERO.
+001900     05  TOT-RECORDS-ERROR34              PIC 9(07)  VALUE ZERO.
+002000     05  TOT-RECORDS-OUT                  PIC 9(07)  VALUE ZERO.
