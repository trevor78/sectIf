@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      MNTLOG                                       *
+000400*    PURPOSE        MAINTENANCE LOG RECORD FOR STUMAINT          *
+000500*                   BEFORE/AFTER IMAGE OF EACH STUDENT-MASTER     *
+000600*                   MAINTENANCE TRANSACTION APPLIED                *
+000700*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------------------------------------------- *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09/08/26   JRT   ORIGINAL                                   *
+001300*                                                                *
+001400*****************************************************************
+001500 01  MLG-LOG-LINE.
+001600     05  MLG-STUDENT-ID                   PIC X(04).
+001700     05  FILLER                           PIC X(01)  VALUE SPACE.
+001800     05  MLG-TRANS-CODE                   PIC X(01).
+001900     05  FILLER                           PIC X(01)  VALUE SPACE.
+002000     05  MLG-RESULT-CODE                  PIC X(08).
+002100     05  FILLER                           PIC X(01)  VALUE SPACE.
+002200     05  MLG-RUN-DATE                     PIC 9(08).
+002300     05  FILLER                           PIC X(01)  VALUE SPACE.
+002400     05  MLG-RUN-TIME                     PIC 9(08).
+002500     05  FILLER                           PIC X(01)  VALUE SPACE.
+002600     05  MLG-BEFORE-IMAGE                 PIC X(60).
+002700     05  FILLER                           PIC X(01)  VALUE SPACE.
+002800     05  MLG-AFTER-IMAGE                  PIC X(60).
