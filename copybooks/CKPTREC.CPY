@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      CKPTREC                                      *
+000400*    PURPOSE        CHECKPOINT/RESTART RECORD FOR HELLO123       *
+000500*                   RECORDS THE LAST STUDENT-ID SUCCESSFULLY      *
+000600*                   CARRIED THROUGH XXXX-PARA1 - XXXX-PARA5,      *
+000700*                   WHETHER THAT RUN FINISHED CLEANLY OR WAS      *
+000800*                   STILL IN PROGRESS, AND THE CONTROL-TOTALS     *
+000900*                   BREAKDOWN AS OF THAT POINT SO A RESTARTED     *
+001000*                   RUN CAN RECONCILE CORRECTLY.                  *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                        *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    09/08/26   JRT   ORIGINAL                                   *
+001600*    09/08/26   JRT   ADDED CKPT-RUN-STATUS SO A CLEAN END OF     *
+001700*                     RUN ISN'T MISTAKEN FOR A RESTART POINT ON   *
+001800*                     THE NEXT NIGHT'S RUN; ADDED THE COUNTER     *
+001900*                     BREAKDOWN NEEDED TO RESUME RECONCILIATION   *
+002000*                                                                *
+002100*****************************************************************
+002200 01  CKPT-RECORD.
+002300     05  CKPT-LAST-STUDENT-ID             PIC X(04).
+002400     05  CKPT-RUN-STATUS                  PIC X(01).
+002500         88  CKPT-RUN-COMPLETE            VALUE 'C'.
+002600         88  CKPT-RUN-INCOMPLETE          VALUE 'I'.
+002700     05  CKPT-RUN-DATE                    PIC 9(08).
+002800     05  CKPT-RUN-TIME                    PIC 9(08).
+002900     05  CKPT-RECORDS-PROCESSED           PIC 9(07).
+003000     05  CKPT-RECORDS-CLEAN               PIC 9(07).
+003100     05  CKPT-RECORDS-ERROR               PIC 9(07).
+003200     05  CKPT-RECORDS-ERROR34             PIC 9(07).
+003300     05  CKPT-RECORDS-OUT                 PIC 9(07).
+003400     05  FILLER                           PIC X(05).
