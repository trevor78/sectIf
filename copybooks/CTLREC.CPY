@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      CTLREC                                       *
+000400*    PURPOSE        RUN-CONTROL PARAMETER RECORD FOR HELLO123    *
+000500*                   HOLDS THE TERM-TO-TERM ELIGIBILITY           *
+000600*                   THRESHOLDS FORMERLY HARD-CODED AS             *
+000700*                   WS-NUM1 / WS-NUM2 / WS-NUM3                  *
+000800*                                                                *
+001000*    MODIFICATION HISTORY                                        *
+001100*    ----------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    09/08/26   JRT   ORIGINAL                                   *
+001400*                                                                *
+001500*****************************************************************
+001600 01  CTL-PARAMETER-RECORD.
+001700     05  CTL-ATTENDANCE-THRESHOLD        PIC 9(03).
+001800     05  CTL-GPA-THRESHOLD                PIC 9(03).
+001900     05  CTL-CREDIT-THRESHOLD            PIC 9(03).
+002000     05  FILLER                           PIC X(21).
