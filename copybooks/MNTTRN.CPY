@@ -0,0 +1,37 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK      MNTTRN                                       *
+000400*    PURPOSE        MAINTENANCE TRANSACTION RECORD FOR STUMAINT  *
+000500*                   DRIVES ADD / CHANGE / DELETE ACTIVITY         *
+000600*                   AGAINST STUDENT-MASTER                        *
+000700*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------------------------------------------- *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09/08/26   JRT   ORIGINAL                                   *
+001300*                                                                *
+001400*****************************************************************
+001500 01  MNT-TRANSACTION-RECORD.
+001600     05  MNT-TRANS-CODE                   PIC X(01).
+001700         88  MNT-ADD-TRANS                VALUE 'A'.
+001800         88  MNT-CHANGE-TRANS             VALUE 'C'.
+001900         88  MNT-DELETE-TRANS             VALUE 'D'.
+002000     05  MNT-STUDENT-ID                   PIC X(04).
+002100     05  MNT-STUDENT-NAME                 PIC X(30).
+002200     05  MNT-ATTENDANCE-DAYS              PIC 9(03).
+002300     05  MNT-ATTENDANCE-DAYS-REQD         PIC 9(03).
+002400     05  MNT-ATTENDANCE-WAIVER-CD         PIC 9(03).
+002500     05  MNT-CREDIT-HOURS-REQD            PIC 9(03).
+002600     05  MNT-GPA-COMPONENT-A              PIC 9(03).
+002700     05  MNT-GPA-COMPONENT-B              PIC 9(03).
+002800     05  MNT-CREDIT-HOURS-EARNED          PIC 9(03).
+002900     05  MNT-CREDIT-HOURS-CUM             PIC 9(03).
+003000     05  MNT-GPA-TERM                     PIC 9(03).
+003100     05  MNT-GPA-CUM                      PIC 9(03).
+003200     05  MNT-PROBATION-FLAG               PIC 9(03).
+003300     05  MNT-HOLD-FLAG                    PIC 9(03).
+003400     05  MNT-SEC-ATTENDANCE-DAYS          PIC 9(03).
+003500     05  MNT-SEC-ATTENDANCE-DAYS-REQD     PIC 9(03).
+003600     05  MNT-SEC-GPA-COMPONENT-A          PIC 9(03).
+003700     05  MNT-SEC-GPA-COMPONENT-B          PIC 9(03).
+003800     05  FILLER                           PIC X(06).
