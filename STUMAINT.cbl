@@ -0,0 +1,308 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STUMAINT.
+000300 AUTHOR. J R TATE.
+000400 INSTALLATION. REGISTRARS OFFICE - STUDENT SYSTEMS.
+000500 DATE-WRITTEN. 09/08/26.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                                *
+000900*    PROGRAM       STUMAINT                                     *
+001000*    PURPOSE        APPLIES ADD / CHANGE / DELETE MAINTENANCE     *
+001100*                   TRANSACTIONS AGAINST STUDENT-MASTER SO THE    *
+001200*                   NUM-FIELD VALUES HELLO123 RUNS AGAINST CAN    *
+001300*                   BE CORRECTED WITHOUT HAND-EDITING THE FILE.   *
+001400*                   WRITES A BEFORE/AFTER IMAGE OF EVERY          *
+001500*                   TRANSACTION TO MNT-LOG.                       *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                        *
+001800*    ----------------------------------------------------------- *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    09/08/26   JRT   ORIGINAL                                   *
+002010*    09/08/26   JRT   WIRED UP THE FILE-STATUS CHECKS ON EACH    *
+002020*                     OPEN INSTEAD OF LEAVING THEM UNTESTED      *
+002100*                                                                *
+002200*****************************************************************
+002300
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT MNT-TRANS-FILE ASSIGN TO MNTTRNF
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-MNTTRNF-STATUS.
+003300     SELECT STUDENT-MASTER ASSIGN TO STUDMSTR
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS SM-STUDENT-ID
+003700         FILE STATUS IS WS-STUDMSTR-STATUS.
+003800     SELECT MNT-LOG ASSIGN TO MNTLOGF
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-MNTLOGF-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  MNT-TRANS-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY MNTTRN.
+004700
+004800 FD  STUDENT-MASTER
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY STUDCREC.
+005100
+005200 FD  MNT-LOG
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY MNTLOG.
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-FILE-STATUSES.
+005800     05  WS-MNTTRNF-STATUS            PIC X(02) VALUE SPACES.
+005810         88  WS-MNTTRNF-OK            VALUE '00'.
+005900     05  WS-STUDMSTR-STATUS           PIC X(02) VALUE SPACES.
+005910         88  WS-STUDMSTR-OK           VALUE '00'.
+006000     05  WS-MNTLOGF-STATUS            PIC X(02) VALUE SPACES.
+006010         88  WS-MNTLOGF-OK            VALUE '00'.
+006100
+006200 77  WS-EOF-SWITCH                    PIC X(01) VALUE 'N'.
+006300     88  WS-END-OF-TRANS-FILE         VALUE 'Y'.
+006400 77  WS-TRANS-READ                    PIC 9(05) VALUE ZERO.
+006500 77  WS-TRANS-APPLIED                 PIC 9(05) VALUE ZERO.
+006600 77  WS-ERROR-COUNT                   PIC 9(05) VALUE ZERO.
+006700 77  WS-RESULT-CODE                   PIC X(08) VALUE SPACES.
+006800 77  WS-IMAGE-TEXT                    PIC X(60) VALUE SPACES.
+006900 77  WS-CURRENT-DATE                  PIC 9(08) VALUE ZERO.
+007000 77  WS-CURRENT-TIME                  PIC 9(08) VALUE ZERO.
+007100
+007200 PROCEDURE DIVISION.
+007300
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     PERFORM 2000-PROCESS-ONE-TRANSACTION THRU 2000-EXIT
+007700         UNTIL WS-END-OF-TRANS-FILE.
+007800     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007900     IF WS-ERROR-COUNT > ZERO
+008000         MOVE 0004 TO RETURN-CODE
+008100     ELSE
+008200         MOVE 0000 TO RETURN-CODE
+008300     END-IF.
+008400     STOP RUN.
+008500
+008600 1000-INITIALIZE.
+008700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008800     ACCEPT WS-CURRENT-TIME FROM TIME.
+008900     OPEN INPUT MNT-TRANS-FILE.
+008910     IF NOT WS-MNTTRNF-OK
+008920         DISPLAY 'STUMAINT - MNTTRNF OPEN FAILED, STATUS = '
+008930             WS-MNTTRNF-STATUS
+008940         MOVE 0016 TO RETURN-CODE
+008950         STOP RUN
+008960     END-IF.
+009000     OPEN I-O STUDENT-MASTER.
+009010     IF NOT WS-STUDMSTR-OK
+009020         DISPLAY 'STUMAINT - STUDMSTR OPEN FAILED, STATUS = '
+009030             WS-STUDMSTR-STATUS
+009040         MOVE 0016 TO RETURN-CODE
+009050         STOP RUN
+009060     END-IF.
+009100     OPEN OUTPUT MNT-LOG.
+009110     IF NOT WS-MNTLOGF-OK
+009120         DISPLAY 'STUMAINT - MNTLOGF OPEN FAILED, STATUS = '
+009130             WS-MNTLOGF-STATUS
+009140         MOVE 0016 TO RETURN-CODE
+009150         STOP RUN
+009160     END-IF.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500 2000-PROCESS-ONE-TRANSACTION.
+009600     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+009700     IF NOT WS-END-OF-TRANS-FILE
+009800         PERFORM 2200-APPLY-TRANSACTION THRU 2200-EXIT
+009900     END-IF.
+010000 2000-EXIT.
+010100     EXIT.
+010200
+010300 2100-READ-TRANSACTION.
+010400     READ MNT-TRANS-FILE
+010500         AT END
+010600             MOVE 'Y' TO WS-EOF-SWITCH
+010700         NOT AT END
+010800             ADD 1 TO WS-TRANS-READ
+010900     END-READ.
+011000 2100-EXIT.
+011100     EXIT.
+011200
+011300*****************************************************************
+011400*    2200-APPLY-TRANSACTION  -  DISPATCH ON MNT-TRANS-CODE AND    *
+011500*    LOG A BEFORE/AFTER IMAGE OF EVERY TRANSACTION APPLIED.       *
+011600*****************************************************************
+011700 2200-APPLY-TRANSACTION.
+011800     MOVE SPACES TO MLG-BEFORE-IMAGE.
+011900     MOVE SPACES TO MLG-AFTER-IMAGE.
+012000     MOVE SPACES TO WS-RESULT-CODE.
+012100     EVALUATE TRUE
+012200         WHEN MNT-ADD-TRANS
+012300             PERFORM 2210-APPLY-ADD THRU 2210-EXIT
+012400         WHEN MNT-CHANGE-TRANS
+012500             PERFORM 2220-APPLY-CHANGE THRU 2220-EXIT
+012600         WHEN MNT-DELETE-TRANS
+012700             PERFORM 2230-APPLY-DELETE THRU 2230-EXIT
+012800         WHEN OTHER
+012900             MOVE 'BADCODE' TO WS-RESULT-CODE
+013000             ADD 1 TO WS-ERROR-COUNT
+013100     END-EVALUATE.
+013200     PERFORM 3000-WRITE-MAINT-LOG THRU 3000-EXIT.
+013300 2200-EXIT.
+013400     EXIT.
+013500
+013600 2210-APPLY-ADD.
+013700     MOVE MNT-STUDENT-ID TO SM-STUDENT-ID.
+013800     MOVE MNT-STUDENT-NAME TO SM-STUDENT-NAME.
+013900     MOVE MNT-ATTENDANCE-DAYS TO SM-ATTENDANCE-DAYS.
+014000     MOVE MNT-ATTENDANCE-DAYS-REQD TO SM-ATTENDANCE-DAYS-REQD.
+014100     MOVE MNT-ATTENDANCE-WAIVER-CD TO SM-ATTENDANCE-WAIVER-CD.
+014200     MOVE MNT-CREDIT-HOURS-REQD TO SM-CREDIT-HOURS-REQD.
+014300     MOVE MNT-GPA-COMPONENT-A TO SM-GPA-COMPONENT-A.
+014400     MOVE MNT-GPA-COMPONENT-B TO SM-GPA-COMPONENT-B.
+014500     MOVE MNT-CREDIT-HOURS-EARNED TO SM-CREDIT-HOURS-EARNED.
+014600     MOVE MNT-CREDIT-HOURS-CUM TO SM-CREDIT-HOURS-CUM.
+014700     MOVE MNT-GPA-TERM TO SM-GPA-TERM.
+014800     MOVE MNT-GPA-CUM TO SM-GPA-CUM.
+014900     MOVE MNT-PROBATION-FLAG TO SM-PROBATION-FLAG.
+015000     MOVE MNT-HOLD-FLAG TO SM-HOLD-FLAG.
+015100     MOVE MNT-SEC-ATTENDANCE-DAYS TO SM-SEC-ATTENDANCE-DAYS.
+015200     MOVE MNT-SEC-ATTENDANCE-DAYS-REQD TO
+015300         SM-SEC-ATTENDANCE-DAYS-REQD.
+015400     MOVE MNT-SEC-GPA-COMPONENT-A TO SM-SEC-GPA-COMPONENT-A.
+015500     MOVE MNT-SEC-GPA-COMPONENT-B TO SM-SEC-GPA-COMPONENT-B.
+015600     WRITE SM-STUDENT-MASTER-RECORD
+015700         INVALID KEY
+015800             MOVE 'DUPADD' TO WS-RESULT-CODE
+015900             ADD 1 TO WS-ERROR-COUNT
+016000         NOT INVALID KEY
+016100             MOVE 'ADDED' TO WS-RESULT-CODE
+016200             ADD 1 TO WS-TRANS-APPLIED
+016300             PERFORM 3100-BUILD-AFTER-IMAGE THRU 3100-EXIT
+016400     END-WRITE.
+016500 2210-EXIT.
+016600     EXIT.
+016700
+016800 2220-APPLY-CHANGE.
+016900     MOVE MNT-STUDENT-ID TO SM-STUDENT-ID.
+017000     READ STUDENT-MASTER
+017100         INVALID KEY
+017200             MOVE 'NOTFOUND' TO WS-RESULT-CODE
+017300             ADD 1 TO WS-ERROR-COUNT
+017400         NOT INVALID KEY
+017500             PERFORM 3200-BUILD-BEFORE-IMAGE THRU 3200-EXIT
+017600             MOVE MNT-STUDENT-NAME TO SM-STUDENT-NAME
+017700             MOVE MNT-ATTENDANCE-DAYS TO SM-ATTENDANCE-DAYS
+017800             MOVE MNT-ATTENDANCE-DAYS-REQD TO
+017900                 SM-ATTENDANCE-DAYS-REQD
+018000             MOVE MNT-ATTENDANCE-WAIVER-CD TO
+018100                 SM-ATTENDANCE-WAIVER-CD
+018200             MOVE MNT-CREDIT-HOURS-REQD TO SM-CREDIT-HOURS-REQD
+018300             MOVE MNT-GPA-COMPONENT-A TO SM-GPA-COMPONENT-A
+018400             MOVE MNT-GPA-COMPONENT-B TO SM-GPA-COMPONENT-B
+018500             MOVE MNT-CREDIT-HOURS-EARNED TO
+018600                 SM-CREDIT-HOURS-EARNED
+018700             MOVE MNT-CREDIT-HOURS-CUM TO SM-CREDIT-HOURS-CUM
+018800             MOVE MNT-GPA-TERM TO SM-GPA-TERM
+018900             MOVE MNT-GPA-CUM TO SM-GPA-CUM
+019000             MOVE MNT-PROBATION-FLAG TO SM-PROBATION-FLAG
+019100             MOVE MNT-HOLD-FLAG TO SM-HOLD-FLAG
+019200             MOVE MNT-SEC-ATTENDANCE-DAYS TO
+019300                 SM-SEC-ATTENDANCE-DAYS
+019400             MOVE MNT-SEC-ATTENDANCE-DAYS-REQD TO
+019500                 SM-SEC-ATTENDANCE-DAYS-REQD
+019600             MOVE MNT-SEC-GPA-COMPONENT-A TO
+019700                 SM-SEC-GPA-COMPONENT-A
+019800             MOVE MNT-SEC-GPA-COMPONENT-B TO
+019900                 SM-SEC-GPA-COMPONENT-B
+020000             REWRITE SM-STUDENT-MASTER-RECORD
+020100                 INVALID KEY
+020200                     MOVE 'REWRTERR' TO WS-RESULT-CODE
+020300                     ADD 1 TO WS-ERROR-COUNT
+020400                 NOT INVALID KEY
+020500                     MOVE 'CHANGED' TO WS-RESULT-CODE
+020600                     ADD 1 TO WS-TRANS-APPLIED
+020700                     PERFORM 3100-BUILD-AFTER-IMAGE THRU
+020800                         3100-EXIT
+020900             END-REWRITE
+021000     END-READ.
+021100 2220-EXIT.
+021200     EXIT.
+021300
+021400 2230-APPLY-DELETE.
+021500     MOVE MNT-STUDENT-ID TO SM-STUDENT-ID.
+021600     READ STUDENT-MASTER
+021700         INVALID KEY
+021800             MOVE 'NOTFOUND' TO WS-RESULT-CODE
+021900             ADD 1 TO WS-ERROR-COUNT
+022000         NOT INVALID KEY
+022100             PERFORM 3200-BUILD-BEFORE-IMAGE THRU 3200-EXIT
+022200             DELETE STUDENT-MASTER RECORD
+022300                 INVALID KEY
+022400                     MOVE 'DELERR' TO WS-RESULT-CODE
+022500                     ADD 1 TO WS-ERROR-COUNT
+022600                 NOT INVALID KEY
+022700                     MOVE 'DELETED' TO WS-RESULT-CODE
+022800                     ADD 1 TO WS-TRANS-APPLIED
+022900             END-DELETE
+023000     END-READ.
+023100 2230-EXIT.
+023200     EXIT.
+023300
+023400*****************************************************************
+023500*    3000-3200  -  MAINTENANCE LOG WRITER AND IMAGE FORMATTER    *
+023600*****************************************************************
+023700 3000-WRITE-MAINT-LOG.
+023800     MOVE MNT-STUDENT-ID TO MLG-STUDENT-ID.
+023900     MOVE MNT-TRANS-CODE TO MLG-TRANS-CODE.
+024000     MOVE WS-RESULT-CODE TO MLG-RESULT-CODE.
+024100     MOVE WS-CURRENT-DATE TO MLG-RUN-DATE.
+024200     MOVE WS-CURRENT-TIME TO MLG-RUN-TIME.
+024300     WRITE MLG-LOG-LINE.
+024400 3000-EXIT.
+024500     EXIT.
+024600
+024700 3100-BUILD-AFTER-IMAGE.
+024800     PERFORM 3150-FORMAT-IMAGE-TEXT THRU 3150-EXIT.
+024900     MOVE WS-IMAGE-TEXT TO MLG-AFTER-IMAGE.
+025000 3100-EXIT.
+025100     EXIT.
+025200
+025300 3150-FORMAT-IMAGE-TEXT.
+025400     MOVE SPACES TO WS-IMAGE-TEXT.
+025500     STRING SM-STUDENT-NAME    DELIMITED BY SIZE
+025600            ' AT='             DELIMITED BY SIZE
+025700            SM-ATTENDANCE-DAYS DELIMITED BY SIZE
+025800            '/'                DELIMITED BY SIZE
+025900            SM-ATTENDANCE-DAYS-REQD DELIMITED BY SIZE
+026000            ' CR='             DELIMITED BY SIZE
+026100            SM-CREDIT-HOURS-REQD    DELIMITED BY SIZE
+026200            ' GPA='            DELIMITED BY SIZE
+026300            SM-GPA-COMPONENT-A DELIMITED BY SIZE
+026400            '/'                DELIMITED BY SIZE
+026500            SM-GPA-COMPONENT-B DELIMITED BY SIZE
+026600         INTO WS-IMAGE-TEXT
+026700     END-STRING.
+026800 3150-EXIT.
+026900     EXIT.
+027000
+027100 3200-BUILD-BEFORE-IMAGE.
+027200     PERFORM 3150-FORMAT-IMAGE-TEXT THRU 3150-EXIT.
+027300     MOVE WS-IMAGE-TEXT TO MLG-BEFORE-IMAGE.
+027400 3200-EXIT.
+027500     EXIT.
+027600
+027700 8000-TERMINATE.
+027800     CLOSE MNT-TRANS-FILE.
+027900     CLOSE STUDENT-MASTER.
+028000     CLOSE MNT-LOG.
+028100     DISPLAY 'STUMAINT - TRANSACTIONS READ    = ' WS-TRANS-READ.
+028200     DISPLAY 'STUMAINT - TRANSACTIONS APPLIED = ' WS-TRANS-APPLIED.
+028300     DISPLAY 'STUMAINT - TRANSACTIONS IN ERROR = ' WS-ERROR-COUNT.
+028400 8000-EXIT.
+028500     EXIT.
