@@ -1,38 +1,581 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO123.
-
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 WS-NUM1 PIC 9(2) VALUE 20.
-   01 WS-NUM2 PIC 9(2) VALUE 25.
-   01 WS-NUM3 PIC 9(2) VALUE 20.
-
-PROCEDURE DIVISION.
-MOVE '1000' TO STUDENT-ID.
-MOVE '1000' TO STUDENT-ID.
-DISPLAY "ABC".
-PERFORM XXXX-PARA5.
-   IF WS-NUM1 IS LESS THAN WS-NUM2 AND WS-NUM1=WS-NUM3 THEN
-   IF WS-NUM3 IS LESS THAN WS-NUM4 AND WS-NUM5=WS-NUM6 THEN
-         CONTINUE
-		 PERFORM XXXX-PARA1
-		ELSE
-		 PERFORM XXXX-PARA2
-		 DISPLAY 'Error'
-		END-IF
-		PERFORM XXXX-PARA3
-		CONTINUE
-   ELSE
-      IF WS-NUM13 IS LESS THAN WS-NUM14 AND WS-NUM15=WS-NUM16 THEN
-         CONTINUE
-		 PERFORM XXXX-PARA1
-		ELSE
-		 PERFORM XXXX-PARA2
-		 DISPLAY 'Error'
-		END-IF
-	  PERFORM XXXX-PARA3
-	  CONTINUE
-	  PERFORM XXXX-PARA4
-      DISPLAY 'Error34'
-   END-IF.                  
-STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO123.
+000300 AUTHOR. J R TATE.
+000400 INSTALLATION. REGISTRARS OFFICE - STUDENT SYSTEMS.
+000500 DATE-WRITTEN. 01/15/95.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                                *
+000900*    PROGRAM       HELLO123                                     *
+001000*    PURPOSE        NIGHTLY STUDENT ELIGIBILITY BATCH RUN.        *
+001100*                   READS STUDENT-MASTER AND APPLIES THE          *
+001200*                   TWO-TIER ATTENDANCE / GPA ELIGIBILITY         *
+001300*                   WINDOW CHECK (XXXX-PARA1 - XXXX-PARA5) TO     *
+001400*                   EVERY STUDENT ON THE ROSTER.                  *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                        *
+001700*    ----------------------------------------------------------- *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    01/15/95   -NA-  ORIGINAL                                   *
+002000*    09/08/26   JRT   DRIVE FROM STUDENT-MASTER INSTEAD OF A      *
+002100*                     HARD-CODED STUDENT-ID, LOOPING TO EOF       *
+002200*    09/08/26   JRT   ADOPTED STUDCREC COPYBOOK FOR THE FORMER    *
+002300*                     WS-NUM4 - WS-NUM16 PHANTOM FIELDS           *
+002400*    09/08/26   JRT   ADDED REJECT-REPORT EXCEPTION OUTPUT FOR    *
+002500*                     THE PARA2 'ERROR' / PARA4 'ERROR34' PATHS   *
+002600*    09/08/26   JRT   ADDED CHECKPOINT/RESTART ACROSS THE RUN     *
+002700*    09/08/26   JRT   EXTERNALIZED WS-NUM1/2/3 TO CTL-FILE        *
+002800*    09/08/26   JRT   ADDED AUDIT-LOG OF EVERY BRANCH DECISION    *
+002900*    09/08/26   JRT   ADDED CONTROL-TOTALS RECONCILIATION RPT     *
+003000*    09/08/26   JRT   ADDED DOWNSTREAM EXTRACT-FILE OF OUTCOMES   *
+003010*    09/08/26   JRT   ADDED CKPT-RUN-STATUS SENTINEL SO A CLEAN   *
+003020*                     FINISH NO LONGER LOOKS LIKE A RESTART       *
+003030*                     POINT, GATED XXXX-PARA4/ERROR34 ON THE      *
+003040*                     SECONDARY WINDOW'S ACTUAL FAILURE, MADE     *
+003050*                     3100-WRITE-REJECT-RECORD LOG THE FIELDS     *
+003060*                     THE FAILING WINDOW ACTUALLY COMPARED,       *
+003070*                     RESTORED THE FULL COUNTER BREAKDOWN ON      *
+003080*                     RESTART, AND SET RETURN-CODE ON IMBALANCE   *
+003090*    09/08/26   JRT   MADE REJECT-REPORT/AUDIT-LOG/EXTRACT-FILE   *
+003091*                     RESTART-AWARE (OPEN EXTEND VS OPEN OUTPUT)  *
+003092*                     SO A RESTART NO LONGER TRUNCATES PRIOR      *
+003093*                     RUN OUTPUT; ADDED OPEN-FAILURE CHECKS FOR   *
+003094*                     STUDENT-MASTER AND CTL-FILE; DROPPED A      *
+003095*                     LEFTOVER DEBUG DISPLAY                      *
+003096*    09/08/26   JRT   ADDED OPEN-FAILURE CHECKS FOR CTLRPT,       *
+003097*                     CKPTFILE, REJRPT, AUDTLOG, AND EXTRFILE;    *
+003098*                     ADDED 88-LEVELS FOR EVERY FILE-STATUS       *
+003099*                     FIELD; TOT-RECORDS-OUT NOW COUNTS ACTUAL    *
+003100*                    SUCCESSFUL EXTRACT-FILE WRITES INSTEAD OF   *
+003101*                    TRACKING THE READ LOOP, SO 8100'S BALANCE   *
+003102*                    CHECK CAN ACTUALLY CATCH A LOST RECORD      *
+003100*                                                                *
+003200*****************************************************************
+003300
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. IBM-370.
+003700 OBJECT-COMPUTER. IBM-370.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT STUDENT-MASTER ASSIGN TO STUDMSTR
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS SM-STUDENT-ID
+004400         FILE STATUS IS WS-STUDMSTR-STATUS.
+004500     SELECT CTL-FILE ASSIGN TO CTLFILE
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-CTLFILE-STATUS.
+004800     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS WS-CKPTFILE-STATUS.
+005100     SELECT REJECT-REPORT ASSIGN TO REJRPT
+005200         ORGANIZATION IS SEQUENTIAL
+005300         FILE STATUS IS WS-REJRPT-STATUS.
+005400     SELECT AUDIT-LOG ASSIGN TO AUDTLOG
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS WS-AUDTLOG-STATUS.
+005700     SELECT EXTRACT-FILE ASSIGN TO EXTRFILE
+005800         ORGANIZATION IS SEQUENTIAL
+005900         FILE STATUS IS WS-EXTRFILE-STATUS.
+006000     SELECT CONTROL-TOTALS-REPORT ASSIGN TO CTLRPT
+006100         ORGANIZATION IS SEQUENTIAL
+006200         FILE STATUS IS WS-CTLRPT-STATUS.
+006300
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  STUDENT-MASTER
+006700     LABEL RECORDS ARE STANDARD.
+006800     COPY STUDCREC.
+006900
+007000 FD  CTL-FILE
+007100     LABEL RECORDS ARE STANDARD.
+007200     COPY CTLREC.
+007300
+007400 FD  CKPT-FILE
+007500     LABEL RECORDS ARE STANDARD.
+007600     COPY CKPTREC.
+007700
+007800 FD  REJECT-REPORT
+007900     LABEL RECORDS ARE STANDARD.
+008000     COPY REJREC.
+008100
+008200 FD  AUDIT-LOG
+008300     LABEL RECORDS ARE STANDARD.
+008400     COPY AUDREC.
+008500
+008600 FD  EXTRACT-FILE
+008700     LABEL RECORDS ARE STANDARD.
+008800     COPY EXTREC.
+008900
+009000 FD  CONTROL-TOTALS-REPORT
+009100     LABEL RECORDS ARE STANDARD.
+009200 01  CTR-REPORT-LINE                  PIC X(80).
+009300
+009400 WORKING-STORAGE SECTION.
+009500 01  WS-FILE-STATUSES.
+009600     05  WS-STUDMSTR-STATUS           PIC X(02) VALUE SPACES.
+009700         88  WS-STUDMSTR-OK           VALUE '00'.
+009800     05  WS-CTLFILE-STATUS            PIC X(02) VALUE SPACES.
+009810         88  WS-CTLFILE-OK            VALUE '00'.
+009820         88  WS-CTLFILE-NOT-FOUND     VALUE '35'.
+009900     05  WS-CKPTFILE-STATUS           PIC X(02) VALUE SPACES.
+009910         88  WS-CKPTFILE-OK           VALUE '00'.
+009920         88  WS-CKPTFILE-NOT-FOUND    VALUE '35'.
+010000         88  WS-CKPTFILE-EOF          VALUE '10'.
+010100     05  WS-REJRPT-STATUS             PIC X(02) VALUE SPACES.
+010110         88  WS-REJRPT-OK             VALUE '00'.
+010200     05  WS-AUDTLOG-STATUS            PIC X(02) VALUE SPACES.
+010210         88  WS-AUDTLOG-OK            VALUE '00'.
+010300     05  WS-EXTRFILE-STATUS           PIC X(02) VALUE SPACES.
+010310         88  WS-EXTRFILE-OK           VALUE '00'.
+010400     05  WS-CTLRPT-STATUS             PIC X(02) VALUE SPACES.
+010410         88  WS-CTLRPT-OK             VALUE '00'.
+010500
+010600*    THRESHOLDS BELOW ARE LOADED FROM CTL-FILE AT 1100-
+010700*    LOAD-CONTROL-THRESHOLDS - NO LONGER HARD-CODED VALUES.
+010800 77  WS-NUM1                          PIC 9(03) VALUE ZERO.
+010900 77  WS-NUM2                          PIC 9(03) VALUE ZERO.
+011000 77  WS-NUM3                          PIC 9(03) VALUE ZERO.
+011100
+011200 77  WS-EOF-SWITCH                    PIC X(01) VALUE 'N'.
+011300     88  WS-END-OF-STUDENT-FILE       VALUE 'Y'.
+011400 77  WS-RESTART-SWITCH                PIC X(01) VALUE 'N'.
+011500     88  WS-RESTART-RUN                VALUE 'Y'.
+011600 77  WS-CURRENT-PARAGRAPH             PIC X(12) VALUE SPACES.
+011700 77  WS-OUTCOME-CODE                  PIC X(08) VALUE SPACES.
+011800 77  WS-CHECKPOINT-INTERVAL           PIC 9(03) VALUE 010.
+011900 77  WS-RECORDS-SINCE-CKPT            PIC 9(03) VALUE ZERO.
+012000 77  WS-LAST-CKPT-STUDENT-ID          PIC X(04) VALUE SPACES.
+012010 77  WS-LAST-CKPT-RUN-STATUS          PIC X(01) VALUE SPACES.
+012020 77  WS-LAST-CKPT-RECORDS-CLEAN       PIC 9(07) VALUE ZERO.
+012030 77  WS-LAST-CKPT-RECORDS-ERROR       PIC 9(07) VALUE ZERO.
+012040 77  WS-LAST-CKPT-RECORDS-ERROR34     PIC 9(07) VALUE ZERO.
+012050 77  WS-LAST-CKPT-RECORDS-OUT         PIC 9(07) VALUE ZERO.
+012060*    SET TO 'C' ONLY BY 8000-TERMINATE ON A CLEAN FINISH SO
+012070*    1200-LOAD-CHECKPOINT DOESN'T MISTAKE LAST NIGHT'S FULL
+012080*    COMPLETION FOR AN ABEND RESTART POINT.
+012090 77  WS-CKPT-RUN-STATUS               PIC X(01) VALUE 'I'.
+012100 77  WS-CURRENT-DATE                  PIC 9(08) VALUE ZERO.
+012200 77  WS-CURRENT-TIME                  PIC 9(08) VALUE ZERO.
+012210*    IDENTIFIES WHICH ELIGIBILITY WINDOW 2200-EVALUATE-STUDENT
+012220*    IS CURRENTLY TESTING SO 3100-WRITE-REJECT-RECORD LOGS THE
+012230*    FIELDS THAT WINDOW ACTUALLY COMPARED.
+012240 77  WS-COMPARISON-WINDOW             PIC X(09) VALUE SPACES.
+012300 77  WS-EDIT-COUNT                    PIC ZZZZZZ9.
+012400
+012500     COPY TOTREC.
+012600
+012700 01  WS-CTR-HEADING-LINE              PIC X(50) VALUE
+012800     'HELLO123 CONTROL TOTALS / RECONCILIATION REPORT'.
+012900
+013000 PROCEDURE DIVISION.
+013100
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013400     PERFORM 2000-PROCESS-ONE-STUDENT THRU 2000-EXIT
+013500         UNTIL WS-END-OF-STUDENT-FILE.
+013600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+013700     STOP RUN.
+013800
+013900*****************************************************************
+014000*    1000-INITIALIZE  -  OPEN FILES, LOAD THRESHOLDS, POSITION   *
+014100*    THE STUDENT-MASTER CURSOR FOR A COLD START OR A RESTART.    *
+014200*****************************************************************
+014300 1000-INITIALIZE.
+014500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+014600     ACCEPT WS-CURRENT-TIME FROM TIME.
+014700     PERFORM 1100-LOAD-CONTROL-THRESHOLDS THRU 1100-EXIT.
+014800     PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT.
+014900     OPEN INPUT STUDENT-MASTER.
+014910     IF NOT WS-STUDMSTR-OK
+014920         DISPLAY 'HELLO123 - STUDMSTR OPEN FAILED, STATUS = '
+014930             WS-STUDMSTR-STATUS
+014940         MOVE 0016 TO RETURN-CODE
+014950         STOP RUN
+014960     END-IF.
+015300     OPEN OUTPUT CONTROL-TOTALS-REPORT.
+015310     IF NOT WS-CTLRPT-OK
+015320         DISPLAY 'HELLO123 - CTLRPT OPEN FAILED, STATUS = '
+015330             WS-CTLRPT-STATUS
+015340         MOVE 0016 TO RETURN-CODE
+015350         STOP RUN
+015360     END-IF.
+015400     IF WS-RESTART-RUN
+015500         PERFORM 1300-POSITION-TO-RESTART THRU 1300-EXIT
+015600         OPEN EXTEND CKPT-FILE
+015610         OPEN EXTEND REJECT-REPORT
+015620         OPEN EXTEND AUDIT-LOG
+015630         OPEN EXTEND EXTRACT-FILE
+015700     ELSE
+015800         OPEN OUTPUT CKPT-FILE
+015810         OPEN OUTPUT REJECT-REPORT
+015820         OPEN OUTPUT AUDIT-LOG
+015830         OPEN OUTPUT EXTRACT-FILE
+015900     END-IF.
+015910     IF NOT WS-CKPTFILE-OK
+015920         DISPLAY 'HELLO123 - CKPTFILE OPEN FAILED, STATUS = '
+015930             WS-CKPTFILE-STATUS
+015940         MOVE 0016 TO RETURN-CODE
+015950         STOP RUN
+015960     END-IF.
+015970     IF NOT WS-REJRPT-OK
+015980         DISPLAY 'HELLO123 - REJRPT OPEN FAILED, STATUS = '
+015990             WS-REJRPT-STATUS
+016010         MOVE 0016 TO RETURN-CODE
+016020         STOP RUN
+016030     END-IF.
+016040     IF NOT WS-AUDTLOG-OK
+016050         DISPLAY 'HELLO123 - AUDTLOG OPEN FAILED, STATUS = '
+016060             WS-AUDTLOG-STATUS
+016070         MOVE 0016 TO RETURN-CODE
+016080         STOP RUN
+016090     END-IF.
+016091     IF NOT WS-EXTRFILE-OK
+016092         DISPLAY 'HELLO123 - EXTRFILE OPEN FAILED, STATUS = '
+016093             WS-EXTRFILE-STATUS
+016094         MOVE 0016 TO RETURN-CODE
+016095         STOP RUN
+016096     END-IF.
+016097 1000-EXIT.
+016098     EXIT.
+016200
+016300 1100-LOAD-CONTROL-THRESHOLDS.
+016400     OPEN INPUT CTL-FILE.
+016410     IF WS-CTLFILE-NOT-FOUND
+016420         DISPLAY 'HELLO123 - CTL-FILE NOT FOUND, USING DEFAULTS'
+016430         MOVE 020 TO WS-NUM1
+016440         MOVE 025 TO WS-NUM2
+016450         MOVE 020 TO WS-NUM3
+016460     ELSE
+016500         READ CTL-FILE
+016600             AT END
+016700                 DISPLAY 'HELLO123 - CTL-FILE EMPTY, USING DFLTS'
+016800                 MOVE 020 TO WS-NUM1
+016900                 MOVE 025 TO WS-NUM2
+017000                 MOVE 020 TO WS-NUM3
+017100             NOT AT END
+017200                 MOVE CTL-ATTENDANCE-THRESHOLD TO WS-NUM1
+017300                 MOVE CTL-GPA-THRESHOLD        TO WS-NUM2
+017400                 MOVE CTL-CREDIT-THRESHOLD     TO WS-NUM3
+017500         END-READ
+017600         CLOSE CTL-FILE
+017610     END-IF.
+017700 1100-EXIT.
+017800     EXIT.
+017900
+018000 1200-LOAD-CHECKPOINT.
+018100     MOVE SPACES TO WS-LAST-CKPT-STUDENT-ID.
+018110     MOVE SPACES TO WS-LAST-CKPT-RUN-STATUS.
+018200     OPEN INPUT CKPT-FILE.
+018300     IF WS-CKPTFILE-NOT-FOUND
+018400         DISPLAY 'HELLO123 - NO CHECKPOINT FOUND, STARTING FRESH'
+018500     ELSE
+018600         PERFORM 1210-READ-CKPT-RECORD THRU 1210-EXIT
+018700             UNTIL WS-CKPTFILE-EOF
+018800         CLOSE CKPT-FILE
+018900         IF WS-LAST-CKPT-STUDENT-ID NOT = SPACES
+018910                 AND WS-LAST-CKPT-RUN-STATUS = 'I'
+019000             MOVE 'Y' TO WS-RESTART-SWITCH
+019010             MOVE WS-LAST-CKPT-RECORDS-CLEAN TO TOT-RECORDS-CLEAN
+019020             MOVE WS-LAST-CKPT-RECORDS-ERROR TO TOT-RECORDS-ERROR
+019030             MOVE WS-LAST-CKPT-RECORDS-ERROR34
+019040                 TO TOT-RECORDS-ERROR34
+019050             MOVE WS-LAST-CKPT-RECORDS-OUT TO TOT-RECORDS-OUT
+019200             DISPLAY 'HELLO123 - RESTARTING AFTER STUDENT '
+019300                 WS-LAST-CKPT-STUDENT-ID
+019310         ELSE
+019320             MOVE ZERO TO TOT-RECORDS-READ
+019330             DISPLAY 'HELLO123 - LAST RUN COMPLETED CLEANLY, '
+019340                 'STARTING FRESH'
+019400         END-IF
+019500     END-IF.
+019600 1200-EXIT.
+019700     EXIT.
+019800
+019900 1210-READ-CKPT-RECORD.
+020000     READ CKPT-FILE
+020100         AT END
+020200             MOVE '10' TO WS-CKPTFILE-STATUS
+020300         NOT AT END
+020400             MOVE CKPT-LAST-STUDENT-ID TO WS-LAST-CKPT-STUDENT-ID
+020410             MOVE CKPT-RUN-STATUS TO WS-LAST-CKPT-RUN-STATUS
+020420             MOVE CKPT-RECORDS-PROCESSED TO TOT-RECORDS-READ
+020430             MOVE CKPT-RECORDS-CLEAN TO WS-LAST-CKPT-RECORDS-CLEAN
+020440             MOVE CKPT-RECORDS-ERROR TO WS-LAST-CKPT-RECORDS-ERROR
+020450             MOVE CKPT-RECORDS-ERROR34
+020460                 TO WS-LAST-CKPT-RECORDS-ERROR34
+020470             MOVE CKPT-RECORDS-OUT TO WS-LAST-CKPT-RECORDS-OUT
+020500     END-READ.
+020600 1210-EXIT.
+020700     EXIT.
+020800
+020900 1300-POSITION-TO-RESTART.
+021000     MOVE WS-LAST-CKPT-STUDENT-ID TO SM-STUDENT-ID.
+021100     START STUDENT-MASTER KEY IS GREATER THAN SM-STUDENT-ID
+021200         INVALID KEY
+021300             MOVE 'Y' TO WS-EOF-SWITCH
+021400             DISPLAY 'HELLO123 - NO STUDENTS REMAIN AFTER CKPT'
+021500     END-START.
+021600 1300-EXIT.
+021700     EXIT.
+021800
+021900*****************************************************************
+022000*    2000-PROCESS-ONE-STUDENT  -  READ/EVALUATE/CHECKPOINT LOOP *
+022100*****************************************************************
+022200 2000-PROCESS-ONE-STUDENT.
+022300     PERFORM 2100-READ-STUDENT-MASTER THRU 2100-EXIT.
+022400     IF NOT WS-END-OF-STUDENT-FILE
+022500         PERFORM 2200-EVALUATE-STUDENT THRU 2200-EXIT
+022600         PERFORM 2300-CHECKPOINT-IF-DUE THRU 2300-EXIT
+022700     END-IF.
+022800 2000-EXIT.
+022900     EXIT.
+023000
+023100 2100-READ-STUDENT-MASTER.
+023200     READ STUDENT-MASTER NEXT RECORD
+023300         AT END
+023400             MOVE 'Y' TO WS-EOF-SWITCH
+023500         NOT AT END
+023600             ADD 1 TO TOT-RECORDS-READ
+023700     END-READ.
+023800 2100-EXIT.
+023900     EXIT.
+024000
+024100*****************************************************************
+024200*    2200-EVALUATE-STUDENT  -  THE ORIGINAL TWO-TIER ATTENDANCE/ *
+024300*    GPA ELIGIBILITY WINDOW CHECK, NOW RUN PER STUDENT AGAINST   *
+024400*    REAL STUDCREC DATA INSTEAD OF PHANTOM WORKING-STORAGE.      *
+024500*****************************************************************
+024600 2200-EVALUATE-STUDENT.
+024700     MOVE SPACES TO WS-OUTCOME-CODE.
+024800     PERFORM XXXX-PARA5 THRU XXXX-PARA5-EXIT.
+024900     IF WS-NUM1 IS LESS THAN WS-NUM2 AND WS-NUM1 = WS-NUM3
+024910         MOVE 'PRIMARY' TO WS-COMPARISON-WINDOW
+025000         IF WS-NUM3 IS LESS THAN SM-CREDIT-HOURS-REQD
+025100                 AND SM-GPA-COMPONENT-A = SM-GPA-COMPONENT-B
+025200             CONTINUE
+025300             PERFORM XXXX-PARA1 THRU XXXX-PARA1-EXIT
+025400         ELSE
+025500             PERFORM XXXX-PARA2 THRU XXXX-PARA2-EXIT
+025600             DISPLAY 'Error'
+025700         END-IF
+025800         PERFORM XXXX-PARA3 THRU XXXX-PARA3-EXIT
+025900         CONTINUE
+026000     ELSE
+026010         MOVE 'SECONDARY' TO WS-COMPARISON-WINDOW
+026100         IF SM-SEC-ATTENDANCE-DAYS IS LESS THAN
+026200                 SM-SEC-ATTENDANCE-DAYS-REQD
+026250                 AND SM-SEC-GPA-COMPONENT-A =
+026280                 SM-SEC-GPA-COMPONENT-B
+026400             CONTINUE
+026500             PERFORM XXXX-PARA1 THRU XXXX-PARA1-EXIT
+026600         ELSE
+026700             PERFORM XXXX-PARA2 THRU XXXX-PARA2-EXIT
+026800             DISPLAY 'Error'
+026900             PERFORM XXXX-PARA4 THRU XXXX-PARA4-EXIT
+027000             DISPLAY 'Error34'
+027100         END-IF
+027200         PERFORM XXXX-PARA3 THRU XXXX-PARA3-EXIT
+027300         CONTINUE
+027400     END-IF.
+027500     EVALUATE WS-OUTCOME-CODE
+027600         WHEN 'CLEAN'
+027700             ADD 1 TO TOT-RECORDS-CLEAN
+027800         WHEN 'ERROR'
+027900             ADD 1 TO TOT-RECORDS-ERROR
+028000         WHEN 'ERROR34'
+028100             ADD 1 TO TOT-RECORDS-ERROR34
+028200     END-EVALUATE.
+028400     PERFORM 3200-WRITE-EXTRACT-RECORD THRU 3200-EXIT.
+028500 2200-EXIT.
+028600     EXIT.
+028700
+028800 2300-CHECKPOINT-IF-DUE.
+028900     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+029000     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+029100         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+029200         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+029300     END-IF.
+029400 2300-EXIT.
+029500     EXIT.
+029600
+029700*****************************************************************
+029800*    XXXX-PARA1 THRU XXXX-PARA5  -  THE ELIGIBILITY OUTCOME      *
+029900*    PARAGRAPHS DRIVEN BY 2200-EVALUATE-STUDENT ABOVE.           *
+030000*****************************************************************
+030100 XXXX-PARA1.
+030200     DISPLAY 'HELLO123 - STUDENT ' SM-STUDENT-ID ' - OK'.
+030300     MOVE 'XXXX-PARA1' TO WS-CURRENT-PARAGRAPH.
+030400     MOVE 'CLEAN' TO WS-OUTCOME-CODE.
+030500     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+030600 XXXX-PARA1-EXIT.
+030700     EXIT.
+030800
+030900 XXXX-PARA2.
+031000     MOVE 'XXXX-PARA2' TO WS-CURRENT-PARAGRAPH.
+031100     MOVE 'ERROR' TO WS-OUTCOME-CODE.
+031200     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+031300     PERFORM 3100-WRITE-REJECT-RECORD THRU 3100-EXIT.
+031400 XXXX-PARA2-EXIT.
+031500     EXIT.
+031600
+031700 XXXX-PARA3.
+031800     MOVE 'XXXX-PARA3' TO WS-CURRENT-PARAGRAPH.
+031900     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+032000 XXXX-PARA3-EXIT.
+032100     EXIT.
+032200
+032300 XXXX-PARA4.
+032400     MOVE 'XXXX-PARA4' TO WS-CURRENT-PARAGRAPH.
+032500     MOVE 'ERROR34' TO WS-OUTCOME-CODE.
+032600     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+032700     PERFORM 3100-WRITE-REJECT-RECORD THRU 3100-EXIT.
+032800 XXXX-PARA4-EXIT.
+032900     EXIT.
+033000
+033100 XXXX-PARA5.
+033200     MOVE 'XXXX-PARA5' TO WS-CURRENT-PARAGRAPH.
+033300     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+033400 XXXX-PARA5-EXIT.
+033500     EXIT.
+033600
+033700*****************************************************************
+033800*    3000-3300  -  OUTPUT-FILE WRITER PARAGRAPHS                 *
+033900*****************************************************************
+034000 3000-WRITE-AUDIT-RECORD.
+034100     MOVE SM-STUDENT-ID TO AUD-STUDENT-ID.
+034200     MOVE WS-CURRENT-DATE TO AUD-RUN-DATE.
+034300     MOVE WS-CURRENT-TIME TO AUD-RUN-TIME.
+034400     MOVE WS-CURRENT-PARAGRAPH TO AUD-PARAGRAPH-FIRED.
+034500     MOVE WS-OUTCOME-CODE TO AUD-OUTCOME-CODE.
+034600     WRITE AUD-LOG-LINE.
+034700 3000-EXIT.
+034800     EXIT.
+034900
+035000 3100-WRITE-REJECT-RECORD.
+035100     MOVE SM-STUDENT-ID TO REJ-STUDENT-ID.
+035200     MOVE WS-CURRENT-PARAGRAPH TO REJ-BRANCH-CODE.
+035210     EVALUATE WS-COMPARISON-WINDOW
+035220         WHEN 'PRIMARY'
+035230             MOVE 'CR-HRS-REQD' TO REJ-FIELD-1-LABEL
+035240             MOVE SM-CREDIT-HOURS-REQD TO REJ-FIELD-1-VALUE
+035250             MOVE 'GPA-COMP-A' TO REJ-FIELD-2-LABEL
+035260             MOVE SM-GPA-COMPONENT-A TO REJ-FIELD-2-VALUE
+035270             MOVE 'GPA-COMP-B' TO REJ-FIELD-3-LABEL
+035280             MOVE SM-GPA-COMPONENT-B TO REJ-FIELD-3-VALUE
+035290             MOVE SPACES TO REJ-FIELD-4-LABEL
+035291             MOVE ZERO TO REJ-FIELD-4-VALUE
+035300         WHEN OTHER
+035310             MOVE 'SEC-ATTN-DY' TO REJ-FIELD-1-LABEL
+035320             MOVE SM-SEC-ATTENDANCE-DAYS TO REJ-FIELD-1-VALUE
+035330             MOVE 'SEC-ATT-RQD' TO REJ-FIELD-2-LABEL
+035340             MOVE SM-SEC-ATTENDANCE-DAYS-REQD
+035350                 TO REJ-FIELD-2-VALUE
+035360             MOVE 'SEC-GPA-A' TO REJ-FIELD-3-LABEL
+035370             MOVE SM-SEC-GPA-COMPONENT-A TO REJ-FIELD-3-VALUE
+035380             MOVE 'SEC-GPA-B' TO REJ-FIELD-4-LABEL
+035390             MOVE SM-SEC-GPA-COMPONENT-B TO REJ-FIELD-4-VALUE
+035400     END-EVALUATE.
+036100     WRITE REJ-REPORT-LINE.
+036200 3100-EXIT.
+036300     EXIT.
+036400
+036500 3200-WRITE-EXTRACT-RECORD.
+036600     MOVE SM-STUDENT-ID TO EXT-STUDENT-ID.
+036700     MOVE WS-OUTCOME-CODE TO EXT-OUTCOME-CODE.
+036800     MOVE WS-CURRENT-DATE TO EXT-DECISION-DATE.
+036810     WRITE EXT-STUDENT-OUTCOME-RECORD.
+036820*    TOT-RECORDS-OUT COUNTS ACTUAL SUCCESSFUL EXTRACT-FILE
+036830*    WRITES RATHER THAN TRACKING THE READ LOOP, SO 8100-WRITE-
+036840*    CONTROL-TOTALS CAN GENUINELY CATCH A LOST RECORD.
+036850     IF WS-EXTRFILE-OK
+036860         ADD 1 TO TOT-RECORDS-OUT
+036870     ELSE
+036880         DISPLAY 'HELLO123 - EXTRACT-FILE WRITE FAILED, STUDENT '
+036890             SM-STUDENT-ID ' STATUS = ' WS-EXTRFILE-STATUS
+036900     END-IF.
+037000 3200-EXIT.
+037100     EXIT.
+037200
+037300 3300-WRITE-CHECKPOINT.
+037400     MOVE SM-STUDENT-ID TO CKPT-LAST-STUDENT-ID.
+037410     MOVE WS-CKPT-RUN-STATUS TO CKPT-RUN-STATUS.
+037500     MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE.
+037600     MOVE WS-CURRENT-TIME TO CKPT-RUN-TIME.
+037700     MOVE TOT-RECORDS-READ TO CKPT-RECORDS-PROCESSED.
+037710     MOVE TOT-RECORDS-CLEAN TO CKPT-RECORDS-CLEAN.
+037720     MOVE TOT-RECORDS-ERROR TO CKPT-RECORDS-ERROR.
+037730     MOVE TOT-RECORDS-ERROR34 TO CKPT-RECORDS-ERROR34.
+037740     MOVE TOT-RECORDS-OUT TO CKPT-RECORDS-OUT.
+037800     WRITE CKPT-RECORD.
+037900 3300-EXIT.
+038000     EXIT.
+038100
+038200*****************************************************************
+038300*    8000-TERMINATE  -  FINAL CHECKPOINT, CONTROL TOTALS, CLOSE  *
+038400*****************************************************************
+038500 8000-TERMINATE.
+038510     MOVE 'C' TO WS-CKPT-RUN-STATUS.
+038600     PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT.
+038700     PERFORM 8100-WRITE-CONTROL-TOTALS THRU 8100-EXIT.
+038710     IF TOT-RECORDS-READ = TOT-RECORDS-OUT
+038720         MOVE 0000 TO RETURN-CODE
+038730     ELSE
+038740         MOVE 0004 TO RETURN-CODE
+038750     END-IF.
+038800     CLOSE STUDENT-MASTER.
+038900     CLOSE CKPT-FILE.
+039000     CLOSE REJECT-REPORT.
+039100     CLOSE AUDIT-LOG.
+039200     CLOSE EXTRACT-FILE.
+039300     CLOSE CONTROL-TOTALS-REPORT.
+039400 8000-EXIT.
+039500     EXIT.
+039600
+039700 8100-WRITE-CONTROL-TOTALS.
+039800     MOVE SPACES TO CTR-REPORT-LINE.
+039900     MOVE WS-CTR-HEADING-LINE TO CTR-REPORT-LINE.
+040000     WRITE CTR-REPORT-LINE.
+040100
+040200     MOVE SPACES TO CTR-REPORT-LINE.
+040300     MOVE 'RECORDS READ.........' TO CTR-REPORT-LINE(1:25).
+040400     MOVE TOT-RECORDS-READ TO WS-EDIT-COUNT.
+040500     MOVE WS-EDIT-COUNT TO CTR-REPORT-LINE(27:7).
+040600     WRITE CTR-REPORT-LINE.
+040700
+040800     MOVE SPACES TO CTR-REPORT-LINE.
+040900     MOVE 'RECORDS CLEAN (PARA1/3)' TO CTR-REPORT-LINE(1:25).
+041000     MOVE TOT-RECORDS-CLEAN TO WS-EDIT-COUNT.
+041100     MOVE WS-EDIT-COUNT TO CTR-REPORT-LINE(27:7).
+041200     WRITE CTR-REPORT-LINE.
+041300
+041400     MOVE SPACES TO CTR-REPORT-LINE.
+041500     MOVE 'RECORDS ERROR (PARA2)' TO CTR-REPORT-LINE(1:25).
+041600     MOVE TOT-RECORDS-ERROR TO WS-EDIT-COUNT.
+041700     MOVE WS-EDIT-COUNT TO CTR-REPORT-LINE(27:7).
+041800     WRITE CTR-REPORT-LINE.
+041900
+042000     MOVE SPACES TO CTR-REPORT-LINE.
+042100     MOVE 'RECORDS ERROR34 (PARA4)' TO CTR-REPORT-LINE(1:25).
+042200     MOVE TOT-RECORDS-ERROR34 TO WS-EDIT-COUNT.
+042300     MOVE WS-EDIT-COUNT TO CTR-REPORT-LINE(27:7).
+042400     WRITE CTR-REPORT-LINE.
+042500
+042600     MOVE SPACES TO CTR-REPORT-LINE.
+042700     MOVE 'RECORDS OUT (EXTRACT)' TO CTR-REPORT-LINE(1:25).
+042800     MOVE TOT-RECORDS-OUT TO WS-EDIT-COUNT.
+042900     MOVE WS-EDIT-COUNT TO CTR-REPORT-LINE(27:7).
+043000     WRITE CTR-REPORT-LINE.
+043100
+043200     MOVE SPACES TO CTR-REPORT-LINE.
+043300     IF TOT-RECORDS-READ = TOT-RECORDS-OUT
+043400         MOVE 'RUN BALANCED - RECORDS-IN = RECORDS-OUT'
+043500             TO CTR-REPORT-LINE(1:40)
+043600     ELSE
+043700         MOVE 'RUN OUT OF BALANCE - SEE COUNTS ABOVE'
+043800             TO CTR-REPORT-LINE(1:40)
+043900     END-IF.
+044000     WRITE CTR-REPORT-LINE.
+044100 8100-EXIT.
+044200     EXIT.
