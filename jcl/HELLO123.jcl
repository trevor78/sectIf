@@ -0,0 +1,94 @@
+//HELLO123 JOB (ACCTNO),'STUDENT ELIGIBILITY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB:      HELLO123                                             *
+//* PURPOSE:  NIGHTLY STUDENT ELIGIBILITY BATCH RUN.               *
+//*           STEP010 APPLIES ANY PENDING ADD/CHANGE/DELETE        *
+//*           MAINTENANCE TRANSACTIONS TO STUDENT.MASTER BEFORE    *
+//*           STEP020 RUNS THE ELIGIBILITY CHECK AGAINST THE       *
+//*           FRESHLY MAINTAINED ROSTER.  STEP020 IS SKIPPED IF    *
+//*           STUMAINT FAILS A TRANSACTION (COND-CODE 4 OR HIGHER).*
+//*                                                                *
+//* MODIFICATION HISTORY                                           *
+//* --------------------------------------------------------------*
+//* DATE       INIT  DESCRIPTION                                   *
+//* 09/08/26   JRT   ORIGINAL                                       *
+//* 09/08/26   JRT   CORRECTED COND COMPARANDS ON STEP020/STEP030   *
+//*                   SO A COND-CODE OF 4 ACTUALLY BYPASSES THE     *
+//*                   STEP (4 LT 4 IS ALWAYS FALSE); CORRECTED      *
+//*                   REJRPT/AUDTLOG/MNTLOGF/CKPTFILE LRECL TO      *
+//*                   MATCH THE COPYBOOK RECORD LENGTHS              *
+//* 09/08/26   JRT   CHANGED EXTRFILE/CTLRPT TO DISP=MOD SO A       *
+//*                   SECOND NIGHT'S RUN DOESN'T FAIL ALLOCATING    *
+//*                   A DSN THE FIRST NIGHT ALREADY CATALOGED;      *
+//*                   STUDMSTR ON THE MAINTENANCE STEP IS NOW       *
+//*                   DISP=OLD SINCE THAT STEP UPDATES THE FILE;    *
+//*                   DROPPED THE COND ON STEP030 SO THE            *
+//*                   RECONCILIATION REPORT IS ALWAYS ROUTED,       *
+//*                   INCLUDING ON AN OUT-OF-BALANCE RUN            *
+//* 09/08/26   JRT   CHANGED REJRPT/EXTRFILE/CTLRPT FROM DISP=MOD   *
+//*                   BACK TO DISP=OLD - DISP=MOD POSITIONS A       *
+//*                   SEQUENTIAL DATASET AT END-OF-DATA AT          *
+//*                   ALLOCATION REGARDLESS OF WHETHER THE PROGRAM  *
+//*                   OPENS OUTPUT OR EXTEND, WHICH WAS SILENTLY    *
+//*                   DEFEATING HELLO123'S OWN COLD-START-TRUNCATE/ *
+//*                   RESTART-APPEND LOGIC FOR THESE THREE FILES.   *
+//*                   THESE THREE DSNS MUST BE PRE-ALLOCATED ONCE   *
+//*                   OUTSIDE THIS JOB STREAM BEFORE THE FIRST RUN. *
+//*                   AUDTLOG/MNTLOGF STAY DISP=MOD - THEY ARE      *
+//*                   MEANT TO GROW AS PERMANENT HISTORY; CKPTFILE  *
+//*                   STAYS DISP=MOD SINCE UNBOUNDED CHECKPOINT     *
+//*                   GROWTH IS ACCEPTABLE HERE                     *
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP010 - APPLY STUDENT-MASTER MAINTENANCE TRANSACTIONS        *
+//*****************************************************************
+//STEP010  EXEC PGM=STUMAINT
+//STEPLIB  DD DSN=STUDENT.PROD.LOADLIB,DISP=SHR
+//MNTTRNF  DD DSN=STUDENT.PROD.MAINT.TRANS,DISP=SHR
+//STUDMSTR DD DSN=STUDENT.PROD.MASTER,DISP=OLD
+//MNTLOGF  DD DSN=STUDENT.PROD.MAINT.LOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* STEP020 - RUN THE ELIGIBILITY CHECK AGAINST EVERY STUDENT      *
+//*           SKIPPED IF STEP010 ENDED WITH A CONDITION CODE >= 4  *
+//*****************************************************************
+//STEP020  EXEC PGM=HELLO123,COND=(3,LT,STEP010)
+//STEPLIB  DD DSN=STUDENT.PROD.LOADLIB,DISP=SHR
+//STUDMSTR DD DSN=STUDENT.PROD.MASTER,DISP=SHR
+//CTLFILE  DD DSN=STUDENT.PROD.CTLPARM,DISP=SHR
+//CKPTFILE DD DSN=STUDENT.PROD.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//REJRPT   DD DSN=STUDENT.PROD.REJECT.RPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=86,BLKSIZE=0)
+//AUDTLOG  DD DSN=STUDENT.PROD.AUDIT.LOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//EXTRFILE DD DSN=STUDENT.PROD.EXTRACT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//CTLRPT   DD DSN=STUDENT.PROD.CTLRPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* STEP030 - ROUTE THE CONTROL-TOTALS REPORT TO THE OPERATOR'S    *
+//*           SYSOUT FOR RECONCILIATION.  RUNS UNCONDITIONALLY SO  *
+//*           THE REPORT IS SEEN EVEN ON AN OUT-OF-BALANCE RUN.    *
+//*****************************************************************
+//STEP030  EXEC PGM=IEBGENER
+//SYSUT1   DD DSN=STUDENT.PROD.CTLRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
